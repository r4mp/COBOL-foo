@@ -10,20 +10,45 @@
       *******************************************************************
 
        ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION. 
-      * FILE-CONTROL.
-      *   SELECT DATA-FILE-1
-      *   ASSIGN TO "TEST.DAT"
-      *   ORGANIZATION IS SEQUENTIAL
-      *   ACCESS MODE IS SEQUENTIAL.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE-1
+               ASSIGN TO "DTAUS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT SEPA-FILE
+               ASSIGN TO "SEPA_PAIN001.XML"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESTART-FILE
+               ASSIGN TO "BATCH.RST"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT REPORT-FILE
+               ASSIGN TO "BATCH_REPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-      * FILE SECTION.
-      * FD  DATA-FILE-1.
-      *   01  RECORD-1.
-      *    05  FIRST-NAME PIC X(25).
-      *    05  LAST-NAME  PIC X(25).
-       
+       FILE SECTION.
+       FD  DATA-FILE-1
+           RECORD CONTAINS 150 CHARACTERS.
+       01  DTAUS-RECORD                  PIC X(150).
+
+       FD  SEPA-FILE.
+       01  SEPA-LINE                     PIC X(200).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                   PIC X(132).
+
+      * CHECKPOINT FILE HOLDING THE IN-PROGRESS BATCH (A-SATZ, THEN
+      * ONE "C"/"S" RECORD PAIR PER BENEFICIARY: CLASSIC DTAUS FIELDS
+      * AND SEPA FIELDS) SO A DROPPED SESSION CAN BE RESUMED.
+       FD  RESTART-FILE
+           RECORD CONTAINS 257 CHARACTERS.
+       01  RESTART-RECORD.
+        05  RESTART-TAG                  PIC X(1).
+        05  RESTART-PAYLOAD              PIC X(256).
+
        WORKING-STORAGE SECTION.
        01 BLACK   CONSTANT AS 0.
        01 BLUE    CONSTANT AS 1.
@@ -79,8 +104,22 @@
         05  LEERZEICHEN                PIC A(2)     VALUE "  ".
         05  ZWEISTELLIGE-ANZAHL        PIC X(2).
         05  ERWEITERUNGSTEILE          PIC X(58).
+      * ERWEITERUNGSTEILE HOLDS UP TO 2 VERWENDUNGSZWECKERWEITERUNG
+      * SEGMENTS (DTAUS SATZART 03 CONTENT ATTACHED TO A C-SATZ) - A
+      * 2-DIGIT TYPE CODE PLUS 27 CHARACTERS OF TEXT PER SEGMENT.
+        05  WS-ERWEITERUNGSTEILE REDEFINES ERWEITERUNGSTEILE.
+            10  WS-ERW-SEGMENT OCCURS 2 TIMES INDEXED BY WS-ERW-IDX.
+                15  WS-ERW-TYP         PIC X(2).
+                15  WS-ERW-TEXT        PIC X(27).
         05  LEERZEICHEN                PIC A(11)    VALUE "           ".
 
+      * WS-C-SATZ IS 256 BYTES OF DATA - THE DTAUS FILE IS A SEQUENCE
+      * OF FIXED 150-BYTE BLOCKS, SO EACH C-SATZ IS WRITTEN AS TWO
+      * BLOCKS (150 + 106, PADDED TO 150).
+       01  WS-C-SATZ-BLOCKS REDEFINES WS-C-SATZ.
+        05  WS-C-SATZ-BLOCK1           PIC X(150).
+        05  WS-C-SATZ-BLOCK2           PIC X(106).
+
        01  WS-E-SATZ.
         05  SATZLAENGE                 PIC 9(4).
         05  SATZART                    PIC A(1)     VALUE "E".
@@ -92,6 +131,190 @@
         05  SUMME-EUR-BETRAEGE         PIC 9(13).
         05  LEERZEICHEN                PIC A(51).
 
+      * SEPA-ONLY FIELDS FOR THE PAIN.001 EXPORT - NOT PART OF THE
+      * CLASSIC 150-BYTE DTAUS RECORD LAYOUT, SO KEPT SEPARATE FROM
+      * WS-C-SATZ.
+       01  WS-SEPA-FIELDS.
+        05  IBAN-BEGUENSTIGTER         PIC X(34).
+        05  BIC-BEGUENSTIGTER          PIC X(11).
+
+      * THE ORIGINATOR'S OWN IBAN/BIC DOES NOT VARY PER BENEFICIARY,
+      * SO IT IS KEPT AS A BATCH-LEVEL FIELD (ALONGSIDE NAME-ABSENDER
+      * IN WS-A-SATZ) INSTEAD OF BEING RE-KEYED ON EVERY C-SATZ.
+       01  WS-DEBTOR-SEPA-FIELDS.
+        05  IBAN-AUFTRAGGEBER          PIC X(34).
+        05  BIC-AUFTRAGGEBER           PIC X(11).
+
+      * REQUESTED EXECUTION DATE FOR THE SEPA CREDIT TRANSFER BATCH
+      * (PMTINF/REQDEXCTNDT) - FORMAT DDMMYYYY, KEYED ONCE ON THE
+      * BATCH SETUP SCREEN ALONGSIDE THE OTHER SEPA BATCH FIELDS.
+        05  REQD-EXCTN-DT              PIC 9(8).
+
+       01  WS-MAX-C-SATZ    CONSTANT AS 500.
+
+      * BATCH HOLDING AREA - ONE ROW PER BENEFICIARY ENTERED ON
+      * C-SATZ-SCREEN, KEPT IN MEMORY UNTIL THE OPERATOR CLOSES THE
+      * BATCH SO IT CAN BE WRITTEN TO THE DTAUS FILE.
+       01  WS-C-SATZ-COUNT             PIC 9(4) VALUE 0.
+      * COUNTS ONLY LIVE (TBL-ACTIVE = "Y") ROWS, UNLIKE WS-C-SATZ-COUNT
+      * WHICH IS THE HIGH-WATER MARK OF TABLE SLOTS EVER USED AND NEVER
+      * SHRINKS - THIS IS WHAT STORE-C-SATZ-ENTRY GATES THE WS-MAX-
+      * C-SATZ CAP ON, SO DELETING ROWS IN REVIEW-BATCH-LOOP ACTUALLY
+      * FREES CAPACITY FOR NEW ENTRIES.
+       01  WS-C-SATZ-ACTIVE-COUNT      PIC 9(4) VALUE 0.
+       01  WS-FREE-SLOT-IDX            PIC 9(4) VALUE 0.
+       01  WS-C-SATZ-TABLE.
+        05  WS-C-SATZ-ROW OCCURS 500 TIMES INDEXED BY WS-C-IDX.
+            10  TBL-ACTIVE             PIC X(1) VALUE "Y".
+            10  TBL-C-SATZ             PIC X(256).
+            10  TBL-SEPA               PIC X(45).
+
+       01  WS-MORE-ENTRIES             PIC X(1) VALUE "Y".
+
+      * EXIT MENU - OFFERED WHEN THE OPERATOR ANSWERS "N" TO MORE
+      * ENTRIES, SO A BATCH CAN'T BE WRITTEN OR THROWN AWAY BY
+      * ACCIDENT.
+       01  WS-EXIT-CHOICE              PIC X(1) VALUE " ".
+       01  WS-AFTER-REVIEW-ANSWER      PIC X(1) VALUE " ".
+
+      * WORK FIELDS FOR THE E-SATZ CONTROL TOTALS - RECOMPUTED FROM
+      * THE ACTIVE ROWS OF WS-C-SATZ-TABLE, NEVER KEYED BY HAND.
+       01  WS-ACTIVE-COUNT             PIC 9(7) VALUE 0.
+       01  WS-SUM-KONTONUMMERN         PIC 9(17) VALUE 0.
+       01  WS-SUM-BLZ                  PIC 9(17) VALUE 0.
+       01  WS-SUM-BETRAEGE             PIC 9(13) VALUE 0.
+       01  WS-SEPA-ACTIVE-COUNT        PIC 9(7) VALUE 0.
+       01  WS-SEPA-SUM-BETRAEGE        PIC 9(13) VALUE 0.
+
+      * WORK FIELDS FOR RENDERING BETRAG (WHOLE CENTS) AS A DECIMAL
+      * AMOUNT IN THE PAIN.001 XML EXPORT.
+       01  WS-SEPA-AMOUNT              PIC 9(9)V99.
+       01  WS-SEPA-AMOUNT-EDIT         PIC ZZZZZZZ9.99.
+       01  WS-SEPA-CTRLSUM             PIC 9(11)V99.
+       01  WS-SEPA-CTRLSUM-EDIT        PIC ZZZZZZZZZ9.99.
+       01  WS-SEPA-TX-SEQ              PIC 9(4) VALUE 0.
+       01  WS-XML-INPUT                PIC X(27).
+       01  WS-XML-ESCAPED              PIC X(140).
+       01  WS-XML-SRC-IDX              PIC 9(3).
+       01  WS-XML-ESC-IDX              PIC 9(3).
+
+      * WORK FIELDS FOR THE PAIN.001 GRPHDR/CREDTTM (CURRENT DATE/TIME
+      * AT EXPORT TIME) AND PMTINF/REQDEXCTNDT (OPERATOR-ENTERED
+      * REQD-EXCTN-DT, REFORMATTED FROM DDMMYYYY TO ISO YYYY-MM-DD).
+       01  WS-CURRENT-DATETIME         PIC X(21).
+       01  WS-CREDTTM-ISO              PIC X(19).
+
+       01  WS-REQD-EXCTN-DT-X          PIC 9(8).
+       01  WS-REQD-EXCTN-DT-ISO        PIC X(10).
+
+      * WORK FIELDS FOR THE PRINTABLE AUDIT-TRAIL LISTING - EDITED
+      * FORM OF BETRAG FOR ONE REPORT LINE.
+       01  WS-REPORT-BETRAG-EDIT       PIC ZZZZZZZ9.99.
+
+      * WORK FIELDS FOR THE VERWENDUNGSZWECKERWEITERUNG ENTRY SCREEN.
+       01  WS-ERWEITERUNG-PROMPT       PIC X(1) VALUE "N".
+       01  WS-ERWEITERUNG-COUNT        PIC 9(1) VALUE 0.
+       01  WS-ERWEITERUNG-DONE         PIC X(1) VALUE "N".
+       01  WS-ERW-TYP-ENTRY            PIC X(2) VALUE SPACES.
+       01  WS-ERW-TEXT-ENTRY           PIC X(27) VALUE SPACES.
+       01  WS-ERW-ANZAHL-EDIT          PIC 99.
+
+      * SATZLAENGE WORK FIELD - THE C-SATZ RECORD LENGTH THE BANK'S
+      * PARSER CHECKS IS 187 BYTES PLUS 29 PER ATTACHED
+      * VERWENDUNGSZWECKERWEITERUNG SEGMENT (0, 1 OR 2 OF THEM).
+       01  WS-ERW-COUNT-NUM            PIC 9(2).
+
+      * WORK FIELDS FOR THE BATCH REVIEW/BROWSE SCREEN.
+       01  WS-BROWSE-PAGE-SIZE  CONSTANT AS 15.
+       01  WS-BROWSE-PAGE              PIC 9(3) VALUE 1.
+       01  WS-BROWSE-START             PIC 9(4).
+       01  WS-BROWSE-END               PIC 9(4).
+       01  WS-BROWSE-LINE-NO           PIC 9(3).
+       01  WS-BROWSE-ROWNUM            PIC 9(4).
+       01  WS-BROWSE-LINE              PIC X(78).
+       01  WS-EDIT-ROW                 PIC 9(4).
+       01  WS-BROWSE-COMMAND           PIC X(6) VALUE SPACES.
+       01  WS-BROWSE-CMD-PARTS REDEFINES WS-BROWSE-COMMAND.
+        05  WS-BROWSE-CMD-LETTER       PIC X(1).
+        05  WS-BROWSE-CMD-NUMSTR       PIC X(5).
+
+      * EDITED FORM OF BETRAG FOR ONE BROWSE-PAGE LINE, SAME CENTS-TO-
+      * DECIMAL CONVERSION USED FOR THE AUDIT-TRAIL LISTING.
+       01  WS-BROWSE-BETRAG-EDIT       PIC ZZZZZZZ9.99.
+
+      * MODULUS-10 CHECK-DIGIT VALIDATION FOR BLZ-BEGUENSTIGTER (7
+      * WEIGHTED DIGITS + 1 CHECK DIGIT) AND KTO-BEGUENSTIGTER
+      * (9 WEIGHTED DIGITS + 1 CHECK DIGIT, BUNDESBANK "VERFAHREN 00"
+      * WEIGHTING). SAME WEIGHT TABLE SERVES BOTH.
+       01  WS-CHECK-WEIGHTS.
+        05  FILLER                     PIC 9 VALUE 2.
+        05  FILLER                     PIC 9 VALUE 1.
+        05  FILLER                     PIC 9 VALUE 2.
+        05  FILLER                     PIC 9 VALUE 1.
+        05  FILLER                     PIC 9 VALUE 2.
+        05  FILLER                     PIC 9 VALUE 1.
+        05  FILLER                     PIC 9 VALUE 2.
+        05  FILLER                     PIC 9 VALUE 1.
+        05  FILLER                     PIC 9 VALUE 2.
+       01  WS-CHECK-WEIGHTS-TBL REDEFINES WS-CHECK-WEIGHTS.
+        05  WS-WEIGHT                  PIC 9 OCCURS 9 TIMES.
+
+       01  WS-BLZ-DIGITS-X             PIC X(8).
+       01  WS-BLZ-DIGITS-TBL REDEFINES WS-BLZ-DIGITS-X.
+        05  WS-BLZ-DIGIT                PIC 9 OCCURS 8 TIMES.
+
+       01  WS-KTO-DIGITS-X             PIC X(10).
+       01  WS-KTO-DIGITS-TBL REDEFINES WS-KTO-DIGITS-X.
+        05  WS-KTO-DIGIT                PIC 9 OCCURS 10 TIMES.
+
+       01  WS-CHECK-IDX                PIC 9.
+       01  WS-CHECK-SUM                PIC 9(3).
+       01  WS-CHECK-PRODUCT            PIC 9(3).
+       01  WS-CHECK-DIGIT              PIC 9.
+
+       01  WS-BLZ-VALID                PIC X(1).
+        88  BLZ-IS-VALID                VALUE "Y".
+        88  BLZ-IS-INVALID              VALUE "N".
+
+       01  WS-KTO-VALID                PIC X(1).
+        88  KTO-IS-VALID                VALUE "Y".
+        88  KTO-IS-INVALID              VALUE "N".
+
+      * CURRENTLY DEFINED DTAUS WAEHRUNG (CURRENCY) CODES. "1" = EUR
+      * IS THE NORMAL CASE; THE OTHERS ONLY TURN UP ON OLDER-FORMAT
+      * CROSS-BORDER BATCHES.
+       01  WS-CURRENCY-CODES.
+        05  FILLER                     PIC X(1) VALUE "1".
+        05  FILLER                     PIC X(3) VALUE "EUR".
+        05  FILLER                     PIC X(1) VALUE "2".
+        05  FILLER                     PIC X(3) VALUE "USD".
+        05  FILLER                     PIC X(1) VALUE "3".
+        05  FILLER                     PIC X(3) VALUE "DEM".
+        05  FILLER                     PIC X(1) VALUE "4".
+        05  FILLER                     PIC X(3) VALUE "CHF".
+        05  FILLER                     PIC X(1) VALUE "5".
+        05  FILLER                     PIC X(3) VALUE "ATS".
+       01  WS-CURRENCY-TBL REDEFINES WS-CURRENCY-CODES.
+        05  WS-CURRENCY-ENTRY OCCURS 5 TIMES INDEXED BY WS-CUR-IDX.
+            10  WS-CURRENCY-CODE       PIC X(1).
+            10  WS-CURRENCY-ISO        PIC X(3).
+
+       01  WS-WAEHRUNG-VALID           PIC X(1).
+        88  WAEHRUNG-IS-VALID           VALUE "Y".
+        88  WAEHRUNG-IS-INVALID         VALUE "N".
+
+      * WORK FIELD VALIDATE-WAEHRUNG CHECKS - MOVE THE WAEHRUNG TO BE
+      * VALIDATED (A-SATZ OR C-SATZ) HERE BEFORE PERFORMING IT.
+       01  WS-WAEHRUNG-CHECK           PIC X(1).
+
+       01  WS-CURRENCY-MSG             PIC X(78).
+       01  WS-CURRENCY-MSG-PTR         PIC 9(3).
+
+      * CHECKPOINT/RESTART WORK FIELDS.
+       01  WS-RESTART-STATUS           PIC X(2).
+       01  WS-RESTART-ANSWER           PIC X(1).
+       01  WS-RESTART-EOF-FLAG         PIC X(3).
+
        SCREEN SECTION.
        01  BLANK-SCREEN.
         05  FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
@@ -118,7 +341,7 @@
                    USING BLZ-ABSENDERBANK IN WS-A-SATZ    LINE 4 COL 28
                    FOREGROUND-COLOR ENTRY-FIELD-COLOR.
         05  VALUE "NAME ABSENDER:"                        LINE 5 COL 5.
-        05  SCREEN-NAME-ABSENDER PIC 9(8)
+        05  SCREEN-NAME-ABSENDER PIC A(27)
                    USING NAME-ABSENDER IN WS-A-SATZ       LINE 5 COL 28
                    FOREGROUND-COLOR ENTRY-FIELD-COLOR.
         05  VALUE "DATEIERSTELLUNGSDATUM:"                LINE 2 COL 45.
@@ -179,14 +402,129 @@
         05  SCREEN-VERWENDUNGSZWECK PIC X(27)
                   USING VERWENDUNGSZWECK IN WS-C-SATZ    LINE 17 COL 35
                   FOREGROUND-COLOR ENTRY-FIELD-COLOR.
-        05  VALUE "WAEHRUNG:"                            LINE 18 COL 5.
+        05  VALUE "WAEHRUNG(1=EUR 2=USD 3=DEM 4=CHF 5=ATS):"
+                                                       LINE 18 COL 5.
         05  SCREEN-WAEHRUNG PIC X(1)
-                  USING WAEHRUNG IN WS-C-SATZ            LINE 18 COL 35
+                  USING WAEHRUNG IN WS-C-SATZ         LINE 18 COL 50
+                  FOREGROUND-COLOR ENTRY-FIELD-COLOR.
+        05  VALUE "IBAN BEGUENSTIGTER:"                  LINE 19 COL 5.
+        05  SCREEN-IBAN-BEGUENSTIGTER PIC X(34)
+                  USING IBAN-BEGUENSTIGTER IN WS-SEPA-FIELDS
+                                                          LINE 19 COL 35
+                  FOREGROUND-COLOR ENTRY-FIELD-COLOR.
+        05  VALUE "BIC BEGUENSTIGTER:"                   LINE 20 COL 5.
+        05  SCREEN-BIC-BEGUENSTIGTER PIC X(11)
+                  USING BIC-BEGUENSTIGTER IN WS-SEPA-FIELDS
+                                                          LINE 20 COL 35
+                  FOREGROUND-COLOR ENTRY-FIELD-COLOR.
+        05  VALUE "MORE ENTRIES (Y/N/R=REVIEW):"          LINE 23 COL 5.
+        05  SCREEN-MORE-ENTRIES PIC X(1)
+                  USING WS-MORE-ENTRIES                   LINE 23 COL 36
+                  FOREGROUND-COLOR ENTRY-FIELD-COLOR.
+
+       01  BROWSE-HEADER-SCREEN.
+        05  BLANK SCREEN BACKGROUND-COLOR BLACK FOREGROUND-COLOR WHITE.
+        05  VALUE "BATCH REVIEW"                     LINE 1 COL 30.
+        05  VALUE "#    BEGUENSTIGTER      BETRAG    VERWZWECK"
+                                                       LINE 3 COL 2.
+        05  VALUE "N=NEXT  P=PREV  Exx=EDIT  Dxx=DEL  C=CONTINUE"
+                                                       LINE 21 COL 2.
+        05  VALUE "COMMAND:"                          LINE 23 COL 2.
+        05  SCREEN-BROWSE-COMMAND PIC X(6)
+                  USING WS-BROWSE-COMMAND              LINE 23 COL 12
+                  FOREGROUND-COLOR ENTRY-FIELD-COLOR.
+
+      * BATCH-LEVEL SETUP, SHOWN ONCE BEFORE THE FIRST C-SATZ IS
+      * KEYED - THE ORIGINATOR'S OWN IBAN/BIC FOR THE SEPA EXPORT AND
+      * THE WAEHRUNG FOR THE A-SATZ (SEPARATE FROM THE PER-C-SATZ
+      * WAEHRUNG ON C-SATZ-SCREEN).
+       01  BATCH-SEPA-SCREEN.
+        05  BLANK SCREEN BACKGROUND-COLOR BLACK FOREGROUND-COLOR WHITE.
+        05  VALUE "BATCH SETUP"                       LINE 1 COL 30.
+        05  VALUE "IBAN AUFTRAGGEBER:"                LINE 3 COL 5.
+        05  SCREEN-BATCH-IBAN-AUFTRAGGEBER PIC X(34)
+                  USING IBAN-AUFTRAGGEBER IN WS-DEBTOR-SEPA-FIELDS
+                                                        LINE 3 COL 30
+                  FOREGROUND-COLOR ENTRY-FIELD-COLOR.
+        05  VALUE "BIC AUFTRAGGEBER:"                 LINE 4 COL 5.
+        05  SCREEN-BATCH-BIC-AUFTRAGGEBER PIC X(11)
+                  USING BIC-AUFTRAGGEBER IN WS-DEBTOR-SEPA-FIELDS
+                                                        LINE 4 COL 30
+                  FOREGROUND-COLOR ENTRY-FIELD-COLOR.
+        05  VALUE "WAEHRUNG(1=EUR 2=USD 3=DEM 4=CHF 5=ATS):"
+                                                        LINE 5 COL 5.
+        05  SCREEN-BATCH-WAEHRUNG PIC X(1)
+                  USING WAEHRUNG IN WS-A-SATZ           LINE 5 COL 50
+                  FOREGROUND-COLOR ENTRY-FIELD-COLOR.
+        05  VALUE "SEPA REQUESTED EXECUTION DATE(DDMMYYYY):"
+                                                        LINE 6 COL 5.
+        05  SCREEN-BATCH-REQD-EXCTN-DT PIC 9(8)
+                  USING REQD-EXCTN-DT IN WS-DEBTOR-SEPA-FIELDS
+                                                        LINE 6 COL 50
+                  FOREGROUND-COLOR ENTRY-FIELD-COLOR.
+
+       01  EXIT-CONFIRM-SCREEN.
+        05  BLANK SCREEN BACKGROUND-COLOR BLACK FOREGROUND-COLOR WHITE.
+        05  VALUE "END OF BATCH ENTRY"              LINE 1 COL 30.
+        05  VALUE "S=SAVE BATCH AND QUIT"           LINE 3 COL 5.
+        05  VALUE "D=DISCARD BATCH AND QUIT"        LINE 4 COL 5.
+        05  VALUE "C=CONTINUE ENTERING"             LINE 5 COL 5.
+        05  VALUE "CHOICE (S/D/C):"                 LINE 7 COL 5.
+        05  SCREEN-EXIT-CHOICE PIC X(1)
+                  USING WS-EXIT-CHOICE                LINE 7 COL 21
+                  FOREGROUND-COLOR ENTRY-FIELD-COLOR.
+
+      * SHOWN AFTER REVIEW-BATCH-LOOP RETURNS (C=CONTINUE) SO THE
+      * OPERATOR CAN GO STRAIGHT TO THE EXIT MENU AFTER FIXING A
+      * MISTAKE INSTEAD OF BEING FORCED BACK THROUGH A FULL C-SATZ
+      * ENTRY FIRST.
+      * SHOWN AT STARTUP WHEN CHECK-FOR-RESTART-FILE FINDS A SAVED
+      * BATCH, MATCHING THE SAME SCREEN-SECTION PROMPT PATTERN AS
+      * EVERY OTHER YES/NO CHOICE IN THIS PROGRAM.
+       01  RESTART-PROMPT-SCREEN.
+        05  BLANK SCREEN BACKGROUND-COLOR BLACK FOREGROUND-COLOR WHITE.
+        05  VALUE "SAVED BATCH FOUND"               LINE 1 COL 30.
+        05  VALUE "RELOAD IT? (Y/N):"               LINE 3 COL 5.
+        05  SCREEN-RESTART-ANSWER PIC X(1)
+                  USING WS-RESTART-ANSWER             LINE 3 COL 23
+                  FOREGROUND-COLOR ENTRY-FIELD-COLOR.
+
+       01  AFTER-REVIEW-PROMPT-SCREEN.
+        05  BLANK SCREEN BACKGROUND-COLOR BLACK FOREGROUND-COLOR WHITE.
+        05  VALUE "BATCH REVIEW COMPLETE"           LINE 1 COL 28.
+        05  VALUE "ENTER ANOTHER C-SATZ? (Y/N):"    LINE 3 COL 5.
+        05  SCREEN-AFTER-REVIEW-ANSWER PIC X(1)
+                  USING WS-AFTER-REVIEW-ANSWER        LINE 3 COL 34
+                  FOREGROUND-COLOR ENTRY-FIELD-COLOR.
+
+       01  ERWEITERUNG-PROMPT-SCREEN.
+        05  BLANK SCREEN BACKGROUND-COLOR BLACK FOREGROUND-COLOR WHITE.
+        05  VALUE "VERWENDUNGSZWECKERWEITERUNG"     LINE 1 COL 25.
+        05  VALUE "ADD EXTENSION SEGMENTS? (Y/N):"  LINE 3 COL 5.
+        05  SCREEN-ERWEITERUNG-PROMPT PIC X(1)
+                  USING WS-ERWEITERUNG-PROMPT         LINE 3 COL 37
+                  FOREGROUND-COLOR ENTRY-FIELD-COLOR.
+
+       01  ERWEITERUNG-SEGMENT-SCREEN.
+        05  BLANK SCREEN BACKGROUND-COLOR BLACK FOREGROUND-COLOR WHITE.
+        05  VALUE "EXTENSION SEGMENT (BLANK TYPE = DONE)"
+                                                       LINE 1 COL 20.
+        05  VALUE "TYPE CODE (2 DIGITS):"             LINE 3 COL 5.
+        05  SCREEN-ERW-TYP-ENTRY PIC X(2)
+                  USING WS-ERW-TYP-ENTRY               LINE 3 COL 28
+                  FOREGROUND-COLOR ENTRY-FIELD-COLOR.
+        05  VALUE "TEXT (27 CHARS):"                  LINE 4 COL 5.
+        05  SCREEN-ERW-TEXT-ENTRY PIC X(27)
+                  USING WS-ERW-TEXT-ENTRY              LINE 4 COL 28
                   FOREGROUND-COLOR ENTRY-FIELD-COLOR.
 
        PROCEDURE DIVISION.
        DISPLAY BLANK-SCREEN.
-       
+
+       PERFORM CHECK-FOR-RESTART-FILE THRU CHECK-FOR-RESTART-FILE-EXIT.
+
+       PERFORM PROMPT-BATCH-SEPA-INFO.
+
       * PERFORM UNTIL START-SCREEN NOT EQUAL "Q"
       *   DISPLAY START-SCREEN
       *   ACCEPT START-SCREEN
@@ -194,17 +532,827 @@
       * STOP RUN.
  
        SCREEN-LOOP.
+      * A NEW ENTRY STARTS WITH NO EXTENSION SEGMENTS OF ITS OWN -
+      * WITHOUT THIS, ZWEISTELLIGE-ANZAHL/ERWEITERUNGSTEILE LEFT OVER
+      * IN WORKING STORAGE FROM THE PRIOR BENEFICIARY WOULD BE PICKED
+      * UP BY PROMPT-ERWEITERUNG IF THIS BENEFICIARY DECLINES THE
+      * EXTENSION PROMPT. THE EDIT PATH (EDIT-C-SATZ-ROW) LOADS ITS
+      * OWN ROW'S DATA BEFORE CALLING ACCEPT-AND-VALIDATE-C-SATZ
+      * DIRECTLY, SO IT NEVER GOES THROUGH THIS RESET.
+         MOVE "00" TO ZWEISTELLIGE-ANZAHL IN WS-C-SATZ.
+         MOVE SPACES TO ERWEITERUNGSTEILE IN WS-C-SATZ.
+
+         PERFORM ACCEPT-AND-VALIDATE-C-SATZ.
+
+         PERFORM STORE-C-SATZ-ENTRY.
+
+         IF WS-MORE-ENTRIES EQUAL "Y" OR WS-MORE-ENTRIES EQUAL "y"
+           GO TO SCREEN-LOOP
+         END-IF.
+
+         IF WS-MORE-ENTRIES EQUAL "R" OR WS-MORE-ENTRIES EQUAL "r"
+           PERFORM REVIEW-BATCH THRU REVIEW-BATCH-LOOP
+           GO TO AFTER-REVIEW-PROMPT
+         END-IF.
+
+         GO TO CONFIRM-EXIT.
+
+      * REACHED AFTER "C=CONTINUE" OUT OF REVIEW-BATCH-LOOP - LETS THE
+      * OPERATOR GO STRAIGHT TO THE EXIT MENU AFTER A REVIEW/CORRECTION
+      * PASS WITHOUT BEING FORCED BACK THROUGH ACCEPT-AND-VALIDATE-
+      * C-SATZ FOR ONE MORE BENEFICIARY FIRST.
+       AFTER-REVIEW-PROMPT.
+         DISPLAY AFTER-REVIEW-PROMPT-SCREEN.
+         ACCEPT AFTER-REVIEW-PROMPT-SCREEN.
+
+         IF WS-AFTER-REVIEW-ANSWER EQUAL "Y" OR
+             WS-AFTER-REVIEW-ANSWER EQUAL "y"
+           GO TO SCREEN-LOOP
+         END-IF.
+
+         IF WS-AFTER-REVIEW-ANSWER EQUAL "N" OR
+             WS-AFTER-REVIEW-ANSWER EQUAL "n"
+           GO TO CONFIRM-EXIT
+         END-IF.
+
+         DISPLAY "INVALID CHOICE - ENTER Y OR N" LINE 24 COL 5.
+         GO TO AFTER-REVIEW-PROMPT.
+
+      * EXIT MENU - REACHED WHEN THE OPERATOR ANSWERS "N" TO MORE
+      * ENTRIES. NOTHING IS WRITTEN UNTIL THE OPERATOR EXPLICITLY
+      * CONFIRMS SAVE OR DISCARD, SO A BATCH CAN'T BE LOST OR
+      * COMMITTED BY A STRAY KEYSTROKE.
+       CONFIRM-EXIT.
+         DISPLAY EXIT-CONFIRM-SCREEN.
+         ACCEPT EXIT-CONFIRM-SCREEN.
+
+         IF WS-EXIT-CHOICE EQUAL "S" OR WS-EXIT-CHOICE EQUAL "s"
+           PERFORM WRITE-DTAUS-FILE
+           PERFORM WRITE-SEPA-FILE
+           PERFORM PRINT-REPORT-LISTING
+           STOP RUN
+         END-IF.
+
+         IF WS-EXIT-CHOICE EQUAL "D" OR WS-EXIT-CHOICE EQUAL "d"
+           PERFORM CLEAR-RESTART-FILE
+           DISPLAY "BATCH DISCARDED - NOTHING WRITTEN" LINE 24 COL 5
+           STOP RUN
+         END-IF.
+
+         IF WS-EXIT-CHOICE EQUAL "C" OR WS-EXIT-CHOICE EQUAL "c"
+           GO TO SCREEN-LOOP
+         END-IF.
+
+         DISPLAY "INVALID CHOICE - ENTER S, D, OR C" LINE 24 COL 5.
+         GO TO CONFIRM-EXIT.
+      * GOBACK.
+      * END PROGRAM HELLO-WORLD.
+
+       ACCEPT-AND-VALIDATE-C-SATZ.
          DISPLAY A-SATZ-SCREEN.
          DISPLAY C-SATZ-SCREEN.
          ACCEPT C-SATZ-SCREEN.
 
-         IF FIRST-NAME IN WS-STORED-AREAS(1:1) NOT EQUAL "Q"
-           GO TO SCREEN-LOOP.
-         ELSE-IF.
-    
-       STOP RUN.
-      * GOBACK.
-      * END PROGRAM HELLO-WORLD.
+      * THE BLZ CHECK-DIGIT FORMULA BELOW IS BORROWED FROM THE KTO
+      * VERFAHREN 00 ALGORITHM AS A STAND-IN (SEE IMPLEMENTATION_
+      * STATUS.MD) - REAL BLZS HAVE NO SINGLE UNIVERSAL CHECK-DIGIT
+      * RELATIONSHIP, SO THIS ROUTINELY FLAGS GENUINE BLZS. IT IS
+      * SURFACED AS A NON-BLOCKING WARNING RATHER THAN A FORCED
+      * RE-PROMPT SO A CORRECT BLZ CAN STILL BE ENTERED.
+         PERFORM VALIDATE-BLZ-BEGUENSTIGTER.
+         IF BLZ-IS-INVALID
+           DISPLAY "WARNING: BLZ BEGUENSTIGTER CHECK DIGIT LOOKS WRONG"
+               LINE 24 COL 5
+         END-IF.
+
+         PERFORM VALIDATE-KTO-BEGUENSTIGTER.
+         IF KTO-IS-INVALID
+           DISPLAY "INVALID KTO BEGUENSTIGTER - CHECK DIGIT FAILED"
+               LINE 24 COL 5
+           GO TO ACCEPT-AND-VALIDATE-C-SATZ
+         END-IF.
+
+         MOVE WAEHRUNG IN WS-C-SATZ TO WS-WAEHRUNG-CHECK.
+         PERFORM VALIDATE-WAEHRUNG.
+         IF WAEHRUNG-IS-INVALID
+           PERFORM DISPLAY-WAEHRUNG-CODES
+           GO TO ACCEPT-AND-VALIDATE-C-SATZ
+         END-IF.
+
+         PERFORM PROMPT-ERWEITERUNG THRU PROMPT-ERWEITERUNG-EXIT.
+
+      * BATCH-LEVEL SETUP - THE A-SATZ ITSELF (KENNZEICHEN, BLZ, NAME
+      * ABSENDER, DATEIERSTELLUNGSDATUM, KONTONUMMER-ABSENDER,
+      * SAMMEL-REF-NR), THE ORIGINATOR IBAN/BIC FOR THE SEPA EXPORT
+      * (DOES NOT VARY PER C-SATZ), AND THE A-SATZ WAEHRUNG, ALL
+      * ENTERED ONCE BEFORE THE FIRST C-SATZ.
+       PROMPT-BATCH-SEPA-INFO.
+         DISPLAY A-SATZ-SCREEN.
+         ACCEPT A-SATZ-SCREEN.
+
+         DISPLAY BATCH-SEPA-SCREEN.
+         ACCEPT BATCH-SEPA-SCREEN.
+
+         MOVE WAEHRUNG IN WS-A-SATZ TO WS-WAEHRUNG-CHECK.
+         PERFORM VALIDATE-WAEHRUNG.
+         IF WAEHRUNG-IS-INVALID
+           PERFORM DISPLAY-WAEHRUNG-CODES
+           GO TO PROMPT-BATCH-SEPA-INFO
+         END-IF.
+
+      * VALIDATES WHATEVER CODE IS CURRENTLY IN WS-WAEHRUNG-CHECK -
+      * CALLERS MOVE THE WAEHRUNG THEY WANT CHECKED (A-SATZ OR
+      * C-SATZ) IN FIRST, THE SAME WAY WS-BLZ-DIGITS-X/WS-KTO-DIGITS-X
+      * ARE SHARED WORK AREAS FOR THE TWO CHECK-DIGIT VALIDATIONS.
+       VALIDATE-WAEHRUNG.
+         MOVE "N" TO WS-WAEHRUNG-VALID.
+         PERFORM VARYING WS-CUR-IDX FROM 1 BY 1 UNTIL WS-CUR-IDX > 5
+           IF WS-CURRENCY-CODE(WS-CUR-IDX) EQUAL WS-WAEHRUNG-CHECK
+             SET WAEHRUNG-IS-VALID TO TRUE
+           END-IF
+         END-PERFORM.
+
+       DISPLAY-WAEHRUNG-CODES.
+         MOVE SPACES TO WS-CURRENCY-MSG.
+         MOVE 1 TO WS-CURRENCY-MSG-PTR.
+         STRING "INVALID WAEHRUNG. VALID: " DELIMITED BY SIZE
+             INTO WS-CURRENCY-MSG WITH POINTER WS-CURRENCY-MSG-PTR.
+         PERFORM VARYING WS-CUR-IDX FROM 1 BY 1 UNTIL WS-CUR-IDX > 5
+           STRING WS-CURRENCY-CODE(WS-CUR-IDX) "="
+               WS-CURRENCY-ISO(WS-CUR-IDX) " " DELIMITED BY SIZE
+               INTO WS-CURRENCY-MSG WITH POINTER WS-CURRENCY-MSG-PTR
+         END-PERFORM.
+         DISPLAY WS-CURRENCY-MSG LINE 24 COL 5.
+
+      * OFFERS UP TO 2 VERWENDUNGSZWECKERWEITERUNG SEGMENTS FOR THE
+      * CURRENT C-SATZ AND PACKS THEM INTO ERWEITERUNGSTEILE, SETTING
+      * ZWEISTELLIGE-ANZAHL TO THE NUMBER OF SEGMENTS ENTERED. WHEN
+      * THE ROW ALREADY HAS SEGMENTS (E.G. EDITING AN EXISTING ENTRY
+      * FROM THE REVIEW SCREEN), THEY ARE OFFERED BACK FOR CONFIRM/
+      * EDIT RATHER THAN BEING SILENTLY WIPED.
+       PROMPT-ERWEITERUNG.
+         IF ZWEISTELLIGE-ANZAHL IN WS-C-SATZ EQUAL "00" OR
+             ZWEISTELLIGE-ANZAHL IN WS-C-SATZ EQUAL SPACES
+           MOVE "N" TO WS-ERWEITERUNG-PROMPT
+         ELSE
+           MOVE "Y" TO WS-ERWEITERUNG-PROMPT
+         END-IF.
+
+         DISPLAY ERWEITERUNG-PROMPT-SCREEN.
+         ACCEPT ERWEITERUNG-PROMPT-SCREEN.
+
+         IF WS-ERWEITERUNG-PROMPT NOT EQUAL "Y" AND
+             WS-ERWEITERUNG-PROMPT NOT EQUAL "y"
+           IF ZWEISTELLIGE-ANZAHL IN WS-C-SATZ EQUAL SPACES
+             MOVE "00" TO ZWEISTELLIGE-ANZAHL IN WS-C-SATZ
+           END-IF
+           GO TO PROMPT-ERWEITERUNG-EXIT
+         END-IF.
+
+         MOVE 0 TO WS-ERWEITERUNG-COUNT.
+         MOVE "N" TO WS-ERWEITERUNG-DONE.
+         PERFORM VARYING WS-ERW-IDX FROM 1 BY 1
+             UNTIL WS-ERW-IDX > 2
+           IF WS-ERWEITERUNG-DONE EQUAL "Y"
+             MOVE SPACES TO WS-ERW-TYP(WS-ERW-IDX)
+             MOVE SPACES TO WS-ERW-TEXT(WS-ERW-IDX)
+           ELSE
+             MOVE WS-ERW-TYP(WS-ERW-IDX) TO WS-ERW-TYP-ENTRY
+             MOVE WS-ERW-TEXT(WS-ERW-IDX) TO WS-ERW-TEXT-ENTRY
+             DISPLAY ERWEITERUNG-SEGMENT-SCREEN
+             ACCEPT ERWEITERUNG-SEGMENT-SCREEN
+             IF WS-ERW-TYP-ENTRY EQUAL SPACES
+               MOVE "Y" TO WS-ERWEITERUNG-DONE
+               MOVE SPACES TO WS-ERW-TYP(WS-ERW-IDX)
+               MOVE SPACES TO WS-ERW-TEXT(WS-ERW-IDX)
+             ELSE
+               MOVE WS-ERW-TYP-ENTRY TO WS-ERW-TYP(WS-ERW-IDX)
+               MOVE WS-ERW-TEXT-ENTRY TO WS-ERW-TEXT(WS-ERW-IDX)
+               ADD 1 TO WS-ERWEITERUNG-COUNT
+             END-IF
+           END-IF
+         END-PERFORM.
+
+         MOVE WS-ERWEITERUNG-COUNT TO WS-ERW-ANZAHL-EDIT.
+         MOVE WS-ERW-ANZAHL-EDIT TO ZWEISTELLIGE-ANZAHL IN WS-C-SATZ.
+
+       PROMPT-ERWEITERUNG-EXIT.
+         CONTINUE.
+
+       VALIDATE-BLZ-BEGUENSTIGTER.
+         MOVE BLZ-BEGUENSTIGTER IN WS-C-SATZ TO WS-BLZ-DIGITS-X.
+         MOVE 0 TO WS-CHECK-SUM.
+         PERFORM VARYING WS-CHECK-IDX FROM 1 BY 1
+             UNTIL WS-CHECK-IDX > 7
+           COMPUTE WS-CHECK-PRODUCT =
+               WS-BLZ-DIGIT(WS-CHECK-IDX) * WS-WEIGHT(WS-CHECK-IDX)
+           IF WS-CHECK-PRODUCT > 9
+             SUBTRACT 9 FROM WS-CHECK-PRODUCT
+           END-IF
+           ADD WS-CHECK-PRODUCT TO WS-CHECK-SUM
+         END-PERFORM.
+         COMPUTE WS-CHECK-DIGIT =
+             FUNCTION MOD((10 - FUNCTION MOD(WS-CHECK-SUM, 10)), 10).
+         IF WS-CHECK-DIGIT EQUAL WS-BLZ-DIGIT(8)
+           SET BLZ-IS-VALID TO TRUE
+         ELSE
+           SET BLZ-IS-INVALID TO TRUE
+         END-IF.
+
+       VALIDATE-KTO-BEGUENSTIGTER.
+         MOVE KTO-BEGUENSTIGTER IN WS-C-SATZ TO WS-KTO-DIGITS-X.
+         MOVE 0 TO WS-CHECK-SUM.
+         PERFORM VARYING WS-CHECK-IDX FROM 1 BY 1
+             UNTIL WS-CHECK-IDX > 9
+           COMPUTE WS-CHECK-PRODUCT =
+               WS-KTO-DIGIT(WS-CHECK-IDX) * WS-WEIGHT(WS-CHECK-IDX)
+           IF WS-CHECK-PRODUCT > 9
+             SUBTRACT 9 FROM WS-CHECK-PRODUCT
+           END-IF
+           ADD WS-CHECK-PRODUCT TO WS-CHECK-SUM
+         END-PERFORM.
+         COMPUTE WS-CHECK-DIGIT =
+             FUNCTION MOD((10 - FUNCTION MOD(WS-CHECK-SUM, 10)), 10).
+         IF WS-CHECK-DIGIT EQUAL WS-KTO-DIGIT(10)
+           SET KTO-IS-VALID TO TRUE
+         ELSE
+           SET KTO-IS-INVALID TO TRUE
+         END-IF.
+
+       STORE-C-SATZ-ENTRY.
+         IF WS-C-SATZ-ACTIVE-COUNT >= WS-MAX-C-SATZ
+           DISPLAY "BATCH FULL - ENTRY DISCARDED (MAX "
+                   WS-MAX-C-SATZ " REACHED)"
+         ELSE
+           PERFORM FIND-FREE-C-SATZ-SLOT
+           IF WS-FREE-SLOT-IDX > 0
+             SET WS-C-IDX TO WS-FREE-SLOT-IDX
+           ELSE
+             ADD 1 TO WS-C-SATZ-COUNT
+             SET WS-C-IDX TO WS-C-SATZ-COUNT
+           END-IF
+           MOVE "Y" TO TBL-ACTIVE(WS-C-IDX)
+           MOVE WS-C-SATZ TO TBL-C-SATZ(WS-C-IDX)
+           MOVE WS-SEPA-FIELDS TO TBL-SEPA(WS-C-IDX)
+           ADD 1 TO WS-C-SATZ-ACTIVE-COUNT
+         END-IF.
+         PERFORM CHECKPOINT-SAVE THRU CHECKPOINT-SAVE-EXIT.
+
+      * LOOKS FOR A SOFT-DELETED ROW (TBL-ACTIVE = "N") WITHIN THE
+      * SLOTS ALREADY USED SO STORE-C-SATZ-ENTRY CAN REUSE IT INSTEAD
+      * OF ALWAYS GROWING WS-C-SATZ-COUNT, WHICH IS PHYSICALLY CAPPED
+      * AT THE 500-ROW OCCURS TABLE REGARDLESS OF HOW MANY ROWS ARE
+      * ACTUALLY ACTIVE.
+       FIND-FREE-C-SATZ-SLOT.
+         MOVE 0 TO WS-FREE-SLOT-IDX.
+         PERFORM VARYING WS-C-IDX FROM 1 BY 1
+             UNTIL WS-C-IDX > WS-C-SATZ-COUNT OR WS-FREE-SLOT-IDX > 0
+           IF TBL-ACTIVE(WS-C-IDX) EQUAL "N"
+             SET WS-FREE-SLOT-IDX TO WS-C-IDX
+           END-IF
+         END-PERFORM.
+
+      * SCROLLABLE REVIEW OF THE BATCH SO FAR - LIST, JUMP INTO A ROW
+      * TO FIX IT, OR DROP A ROW ENTIRELY, BEFORE THE BATCH IS WRITTEN.
+       REVIEW-BATCH.
+         MOVE 1 TO WS-BROWSE-PAGE.
+
+       REVIEW-BATCH-LOOP.
+         DISPLAY BROWSE-HEADER-SCREEN.
+         PERFORM RENDER-BROWSE-PAGE.
+         ACCEPT BROWSE-HEADER-SCREEN.
+
+         EVALUATE WS-BROWSE-CMD-LETTER
+           WHEN "N" WHEN "n"
+             IF (WS-BROWSE-PAGE * WS-BROWSE-PAGE-SIZE) < WS-C-SATZ-COUNT
+               ADD 1 TO WS-BROWSE-PAGE
+             END-IF
+             GO TO REVIEW-BATCH-LOOP
+           WHEN "P" WHEN "p"
+             IF WS-BROWSE-PAGE > 1
+               SUBTRACT 1 FROM WS-BROWSE-PAGE
+             END-IF
+             GO TO REVIEW-BATCH-LOOP
+           WHEN "E" WHEN "e"
+             IF FUNCTION TEST-NUMVAL(WS-BROWSE-CMD-NUMSTR) EQUAL 0
+               MOVE FUNCTION NUMVAL(WS-BROWSE-CMD-NUMSTR) TO WS-EDIT-ROW
+               IF WS-EDIT-ROW > 0 AND WS-EDIT-ROW <= WS-C-SATZ-COUNT
+                 PERFORM EDIT-C-SATZ-ROW
+               END-IF
+             END-IF
+             GO TO REVIEW-BATCH-LOOP
+           WHEN "D" WHEN "d"
+             IF FUNCTION TEST-NUMVAL(WS-BROWSE-CMD-NUMSTR) EQUAL 0
+               MOVE FUNCTION NUMVAL(WS-BROWSE-CMD-NUMSTR) TO WS-EDIT-ROW
+               IF WS-EDIT-ROW > 0 AND WS-EDIT-ROW <= WS-C-SATZ-COUNT
+                 SET WS-C-IDX TO WS-EDIT-ROW
+                 IF TBL-ACTIVE(WS-C-IDX) EQUAL "Y"
+                   SUBTRACT 1 FROM WS-C-SATZ-ACTIVE-COUNT
+                 END-IF
+                 MOVE "N" TO TBL-ACTIVE(WS-C-IDX)
+                 PERFORM CHECKPOINT-SAVE THRU CHECKPOINT-SAVE-EXIT
+               END-IF
+             END-IF
+             GO TO REVIEW-BATCH-LOOP
+           WHEN "C" WHEN "c"
+             CONTINUE
+           WHEN OTHER
+             GO TO REVIEW-BATCH-LOOP
+         END-EVALUATE.
+
+       RENDER-BROWSE-PAGE.
+         COMPUTE WS-BROWSE-START =
+             (WS-BROWSE-PAGE - 1) * WS-BROWSE-PAGE-SIZE + 1.
+         COMPUTE WS-BROWSE-END =
+             WS-BROWSE-START + WS-BROWSE-PAGE-SIZE - 1.
+         IF WS-BROWSE-END > WS-C-SATZ-COUNT
+           MOVE WS-C-SATZ-COUNT TO WS-BROWSE-END
+         END-IF.
+
+         PERFORM VARYING WS-C-IDX FROM WS-BROWSE-START BY 1
+             UNTIL WS-C-IDX > WS-BROWSE-END
+           IF TBL-ACTIVE(WS-C-IDX) EQUAL "Y"
+             MOVE TBL-C-SATZ(WS-C-IDX) TO WS-C-SATZ
+             MOVE WS-C-IDX TO WS-BROWSE-ROWNUM
+             COMPUTE WS-BROWSE-LINE-NO =
+                 WS-BROWSE-ROWNUM - WS-BROWSE-START + 4
+             COMPUTE WS-BROWSE-BETRAG-EDIT = BETRAG IN WS-C-SATZ / 100
+             MOVE SPACES TO WS-BROWSE-LINE
+             STRING WS-BROWSE-ROWNUM " "
+                 NAME-BEGUENSTIGTER IN WS-C-SATZ " "
+                 WS-BROWSE-BETRAG-EDIT " "
+                 VERWENDUNGSZWECK IN WS-C-SATZ
+                 DELIMITED BY SIZE INTO WS-BROWSE-LINE
+             DISPLAY WS-BROWSE-LINE LINE WS-BROWSE-LINE-NO COL 2
+           END-IF
+         END-PERFORM.
+
+       EDIT-C-SATZ-ROW.
+         SET WS-C-IDX TO WS-EDIT-ROW.
+         MOVE TBL-C-SATZ(WS-C-IDX) TO WS-C-SATZ.
+         MOVE TBL-SEPA(WS-C-IDX) TO WS-SEPA-FIELDS.
+         PERFORM ACCEPT-AND-VALIDATE-C-SATZ.
+         MOVE WS-C-SATZ TO TBL-C-SATZ(WS-C-IDX).
+         MOVE WS-SEPA-FIELDS TO TBL-SEPA(WS-C-IDX).
+         PERFORM CHECKPOINT-SAVE THRU CHECKPOINT-SAVE-EXIT.
+
+       COMPUTE-E-SATZ-TOTALS.
+         MOVE 0 TO WS-ACTIVE-COUNT.
+         MOVE 0 TO WS-SUM-KONTONUMMERN.
+         MOVE 0 TO WS-SUM-BLZ.
+         MOVE 0 TO WS-SUM-BETRAEGE.
+
+         PERFORM VARYING WS-C-IDX FROM 1 BY 1
+             UNTIL WS-C-IDX > WS-C-SATZ-COUNT
+           IF TBL-ACTIVE(WS-C-IDX) EQUAL "Y"
+             MOVE TBL-C-SATZ(WS-C-IDX) TO WS-C-SATZ
+             ADD 1 TO WS-ACTIVE-COUNT
+             ADD KTO-BEGUENSTIGTER IN WS-C-SATZ TO WS-SUM-KONTONUMMERN
+             ADD BLZ-BEGUENSTIGTER IN WS-C-SATZ TO WS-SUM-BLZ
+             ADD BETRAG IN WS-C-SATZ TO WS-SUM-BETRAEGE
+           END-IF
+         END-PERFORM.
+
+         MOVE WS-ACTIVE-COUNT TO ANZAHL-DATENSAETZE IN WS-E-SATZ.
+         MOVE WS-SUM-KONTONUMMERN TO SUMME-KONTONUMMERN IN WS-E-SATZ.
+         MOVE WS-SUM-BLZ TO SUMME-BLZ IN WS-E-SATZ.
+         MOVE WS-SUM-BETRAEGE TO SUMME-EUR-BETRAEGE IN WS-E-SATZ.
+
+      * SEPA (PAIN.001) IS EUR-ONLY (SEE THE SKIP LOGIC IN
+      * WRITE-SEPA-FILE), SO ITS GROUP-HEADER <NBOFTXS>/<CTRLSUM> MUST
+      * BE TOTALED FROM THE SAME EUR-ONLY SUBSET OF ACTIVE C-SATZ ROWS
+      * THAT ACTUALLY GET EMITTED AS <CDTTRFTXINF> BLOCKS BELOW, NOT
+      * FROM THE ALL-CURRENCY E-SATZ TOTALS ABOVE - OTHERWISE A MIXED-
+      * CURRENCY BATCH PRODUCES A PAIN.001 FILE WHOSE GROUP HEADER
+      * DOESN'T MATCH ITS OWN TRANSACTION BODY.
+       COMPUTE-SEPA-EUR-TOTALS.
+         MOVE 0 TO WS-SEPA-ACTIVE-COUNT.
+         MOVE 0 TO WS-SEPA-SUM-BETRAEGE.
+
+         PERFORM VARYING WS-C-IDX FROM 1 BY 1
+             UNTIL WS-C-IDX > WS-C-SATZ-COUNT
+           IF TBL-ACTIVE(WS-C-IDX) EQUAL "Y"
+             MOVE TBL-C-SATZ(WS-C-IDX) TO WS-C-SATZ
+             IF WAEHRUNG IN WS-C-SATZ EQUAL "1"
+               ADD 1 TO WS-SEPA-ACTIVE-COUNT
+               ADD BETRAG IN WS-C-SATZ TO WS-SEPA-SUM-BETRAEGE
+             END-IF
+           END-IF
+         END-PERFORM.
+
+      * FREE-TEXT FIELDS (NAMES, VERWENDUNGSZWECK) CAN CONTAIN XML
+      * SPECIAL CHARACTERS (E.G. "MUELLER & SOHN GMBH") THAT WOULD
+      * OTHERWISE PRODUCE MALFORMED PAIN.001 XML - ESCAPE WS-XML-INPUT
+      * CHARACTER BY CHARACTER INTO WS-XML-ESCAPED BEFORE ANY SUCH
+      * FIELD IS STRINGED INTO A SEPA-LINE ELEMENT.
+       ESCAPE-XML-TEXT.
+         MOVE SPACES TO WS-XML-ESCAPED.
+         MOVE 1 TO WS-XML-ESC-IDX.
+         PERFORM VARYING WS-XML-SRC-IDX FROM 1 BY 1
+             UNTIL WS-XML-SRC-IDX > LENGTH OF WS-XML-INPUT
+           EVALUATE WS-XML-INPUT(WS-XML-SRC-IDX:1)
+             WHEN "&"
+               MOVE "&amp;" TO WS-XML-ESCAPED(WS-XML-ESC-IDX:5)
+               ADD 5 TO WS-XML-ESC-IDX
+             WHEN "<"
+               MOVE "&lt;" TO WS-XML-ESCAPED(WS-XML-ESC-IDX:4)
+               ADD 4 TO WS-XML-ESC-IDX
+             WHEN ">"
+               MOVE "&gt;" TO WS-XML-ESCAPED(WS-XML-ESC-IDX:4)
+               ADD 4 TO WS-XML-ESC-IDX
+             WHEN OTHER
+               MOVE WS-XML-INPUT(WS-XML-SRC-IDX:1)
+                   TO WS-XML-ESCAPED(WS-XML-ESC-IDX:1)
+               ADD 1 TO WS-XML-ESC-IDX
+           END-EVALUATE
+         END-PERFORM.
+
+       WRITE-DTAUS-FILE.
+         PERFORM COMPUTE-E-SATZ-TOTALS.
+
+         OPEN OUTPUT DATA-FILE-1.
+
+         MOVE 128 TO SATZLAENGE IN WS-A-SATZ.
+         MOVE WS-A-SATZ TO DTAUS-RECORD.
+         WRITE DTAUS-RECORD.
+
+         PERFORM VARYING WS-C-IDX FROM 1 BY 1
+             UNTIL WS-C-IDX > WS-C-SATZ-COUNT
+           IF TBL-ACTIVE(WS-C-IDX) EQUAL "Y"
+             MOVE TBL-C-SATZ(WS-C-IDX) TO WS-C-SATZ
+             MOVE ZWEISTELLIGE-ANZAHL IN WS-C-SATZ TO WS-ERW-COUNT-NUM
+             COMPUTE SATZLAENGE IN WS-C-SATZ =
+                 187 + (29 * WS-ERW-COUNT-NUM)
+             MOVE WS-C-SATZ-BLOCK1 TO DTAUS-RECORD
+             WRITE DTAUS-RECORD
+             MOVE WS-C-SATZ-BLOCK2 TO DTAUS-RECORD
+             WRITE DTAUS-RECORD
+           END-IF
+         END-PERFORM.
+
+         MOVE 128 TO SATZLAENGE IN WS-E-SATZ.
+         MOVE WS-E-SATZ TO DTAUS-RECORD.
+         WRITE DTAUS-RECORD.
+
+         CLOSE DATA-FILE-1.
+
+         PERFORM CLEAR-RESTART-FILE.
+
+      * SEPA CREDIT-TRANSFER (PAIN.001) EXPORT - SAME BATCH, IBAN/BIC
+      * INSTEAD OF BLZ/KONTONUMMER, FOR BANKS THAT NO LONGER ACCEPT
+      * CLASSIC DTAUS SUBMISSIONS.
+       WRITE-SEPA-FILE.
+         PERFORM COMPUTE-E-SATZ-TOTALS.
+         PERFORM COMPUTE-SEPA-EUR-TOTALS.
+         COMPUTE WS-SEPA-CTRLSUM = WS-SEPA-SUM-BETRAEGE / 100.
+         MOVE WS-SEPA-CTRLSUM TO WS-SEPA-CTRLSUM-EDIT.
+
+         MOVE 0 TO WS-SEPA-TX-SEQ.
+         OPEN OUTPUT SEPA-FILE.
+
+         MOVE "<?xml version=""1.0"" encoding=""UTF-8""?>" TO SEPA-LINE.
+         WRITE SEPA-LINE.
+         MOVE SPACES TO SEPA-LINE.
+         STRING "<Document xmlns=""urn:iso:std:iso:20022:tech:"
+             "xsd:pain.001.001.03"">" DELIMITED BY SIZE INTO SEPA-LINE.
+         WRITE SEPA-LINE.
+         MOVE "<CstmrCdtTrfInitn>" TO SEPA-LINE.
+         WRITE SEPA-LINE.
+         MOVE "<GrpHdr>" TO SEPA-LINE.
+         WRITE SEPA-LINE.
+
+         MOVE SPACES TO SEPA-LINE.
+         STRING "<MsgId>" SAMMEL-REF-NR IN WS-A-SATZ "</MsgId>"
+             DELIMITED BY SIZE INTO SEPA-LINE.
+         WRITE SEPA-LINE.
+
+         MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+         MOVE SPACES TO WS-CREDTTM-ISO.
+         STRING WS-CURRENT-DATETIME(1:4) "-" WS-CURRENT-DATETIME(5:2)
+             "-" WS-CURRENT-DATETIME(7:2) "T" WS-CURRENT-DATETIME(9:2)
+             ":" WS-CURRENT-DATETIME(11:2) ":" WS-CURRENT-DATETIME(13:2)
+             DELIMITED BY SIZE INTO WS-CREDTTM-ISO.
+         MOVE SPACES TO SEPA-LINE.
+         STRING "<CreDtTm>" WS-CREDTTM-ISO "</CreDtTm>"
+             DELIMITED BY SIZE INTO SEPA-LINE.
+         WRITE SEPA-LINE.
+
+         MOVE SPACES TO SEPA-LINE.
+         STRING "<NbOfTxs>" WS-SEPA-ACTIVE-COUNT "</NbOfTxs>"
+             DELIMITED BY SIZE INTO SEPA-LINE.
+         WRITE SEPA-LINE.
+
+         MOVE SPACES TO SEPA-LINE.
+         STRING "<CtrlSum>" FUNCTION TRIM(WS-SEPA-CTRLSUM-EDIT)
+             "</CtrlSum>" DELIMITED BY SIZE INTO SEPA-LINE.
+         WRITE SEPA-LINE.
+
+         MOVE NAME-ABSENDER IN WS-A-SATZ TO WS-XML-INPUT.
+         PERFORM ESCAPE-XML-TEXT.
+         MOVE SPACES TO SEPA-LINE.
+         STRING "<InitgPty><Nm>" FUNCTION TRIM(WS-XML-ESCAPED)
+             "</Nm></InitgPty>" DELIMITED BY SIZE INTO SEPA-LINE.
+         WRITE SEPA-LINE.
+
+         MOVE "</GrpHdr>" TO SEPA-LINE.
+         WRITE SEPA-LINE.
+
+         MOVE "<PmtInf>" TO SEPA-LINE.
+         WRITE SEPA-LINE.
+
+         MOVE SPACES TO SEPA-LINE.
+         STRING "<PmtInfId>" SAMMEL-REF-NR IN WS-A-SATZ "</PmtInfId>"
+             DELIMITED BY SIZE INTO SEPA-LINE.
+         WRITE SEPA-LINE.
+
+         MOVE "<PmtMtd>TRF</PmtMtd>" TO SEPA-LINE.
+         WRITE SEPA-LINE.
+
+         MOVE REQD-EXCTN-DT IN WS-DEBTOR-SEPA-FIELDS
+             TO WS-REQD-EXCTN-DT-X.
+         MOVE SPACES TO WS-REQD-EXCTN-DT-ISO.
+         STRING WS-REQD-EXCTN-DT-X(5:4) "-" WS-REQD-EXCTN-DT-X(3:2)
+             "-" WS-REQD-EXCTN-DT-X(1:2)
+             DELIMITED BY SIZE INTO WS-REQD-EXCTN-DT-ISO.
+         MOVE SPACES TO SEPA-LINE.
+         STRING "<ReqdExctnDt>" WS-REQD-EXCTN-DT-ISO "</ReqdExctnDt>"
+             DELIMITED BY SIZE INTO SEPA-LINE.
+         WRITE SEPA-LINE.
+
+         MOVE NAME-ABSENDER IN WS-A-SATZ TO WS-XML-INPUT.
+         PERFORM ESCAPE-XML-TEXT.
+         MOVE SPACES TO SEPA-LINE.
+         STRING "<Dbtr><Nm>" FUNCTION TRIM(WS-XML-ESCAPED)
+             "</Nm></Dbtr>" DELIMITED BY SIZE INTO SEPA-LINE.
+         WRITE SEPA-LINE.
+
+         MOVE SPACES TO SEPA-LINE.
+         STRING "<DbtrAcct><Id><IBAN>"
+             IBAN-AUFTRAGGEBER IN WS-DEBTOR-SEPA-FIELDS
+             "</IBAN></Id></DbtrAcct>"
+             DELIMITED BY SIZE INTO SEPA-LINE.
+         WRITE SEPA-LINE.
+
+         MOVE SPACES TO SEPA-LINE.
+         STRING "<DbtrAgt><FinInstnId><BIC>"
+             BIC-AUFTRAGGEBER IN WS-DEBTOR-SEPA-FIELDS
+             "</BIC></FinInstnId></DbtrAgt>"
+             DELIMITED BY SIZE INTO SEPA-LINE.
+         WRITE SEPA-LINE.
+
+         PERFORM VARYING WS-C-IDX FROM 1 BY 1
+             UNTIL WS-C-IDX > WS-C-SATZ-COUNT
+           IF TBL-ACTIVE(WS-C-IDX) EQUAL "Y"
+             MOVE TBL-C-SATZ(WS-C-IDX) TO WS-C-SATZ
+           END-IF
+      * SEPA (PAIN.001) COVERS THE SINGLE EURO PAYMENTS AREA ONLY - A
+      * C-SATZ ENTERED WITH A NON-EUR WAEHRUNG (E.G. USD/DEM/CHF/ATS)
+      * IS SKIPPED HERE RATHER THAN MISLABELED AS EUR IN THE EXPORT;
+      * IT STILL GOES OUT IN THE DTAUS FILE, WHICH DOES SUPPORT IT.
+           IF TBL-ACTIVE(WS-C-IDX) EQUAL "Y" AND
+               WAEHRUNG IN WS-C-SATZ EQUAL "1"
+             MOVE TBL-SEPA(WS-C-IDX) TO WS-SEPA-FIELDS
+             COMPUTE WS-SEPA-AMOUNT = BETRAG IN WS-C-SATZ / 100
+             MOVE WS-SEPA-AMOUNT TO WS-SEPA-AMOUNT-EDIT
+             ADD 1 TO WS-SEPA-TX-SEQ
+
+             MOVE "<CdtTrfTxInf>" TO SEPA-LINE
+             WRITE SEPA-LINE
+
+             MOVE SPACES TO SEPA-LINE
+             STRING "<PmtId><EndToEndId>" WS-SEPA-TX-SEQ
+                 "</EndToEndId></PmtId>"
+                 DELIMITED BY SIZE INTO SEPA-LINE
+             WRITE SEPA-LINE
+
+             MOVE SPACES TO SEPA-LINE
+             STRING "<Amt><InstdAmt Ccy=""EUR"">"
+                 FUNCTION TRIM(WS-SEPA-AMOUNT-EDIT)
+                 "</InstdAmt></Amt>" DELIMITED BY SIZE INTO SEPA-LINE
+             WRITE SEPA-LINE
+
+             MOVE SPACES TO SEPA-LINE
+             STRING "<CdtrAgt><FinInstnId><BIC>"
+                 BIC-BEGUENSTIGTER IN WS-SEPA-FIELDS
+                 "</BIC></FinInstnId></CdtrAgt>"
+                 DELIMITED BY SIZE INTO SEPA-LINE
+             WRITE SEPA-LINE
+
+             MOVE NAME-BEGUENSTIGTER IN WS-C-SATZ TO WS-XML-INPUT
+             PERFORM ESCAPE-XML-TEXT
+             MOVE SPACES TO SEPA-LINE
+             STRING "<Cdtr><Nm>" FUNCTION TRIM(WS-XML-ESCAPED)
+                 "</Nm></Cdtr>" DELIMITED BY SIZE INTO SEPA-LINE
+             WRITE SEPA-LINE
+
+             MOVE SPACES TO SEPA-LINE
+             STRING "<CdtrAcct><Id><IBAN>"
+                 IBAN-BEGUENSTIGTER IN WS-SEPA-FIELDS
+                 "</IBAN></Id></CdtrAcct>"
+                 DELIMITED BY SIZE INTO SEPA-LINE
+             WRITE SEPA-LINE
+
+             MOVE VERWENDUNGSZWECK IN WS-C-SATZ TO WS-XML-INPUT
+             PERFORM ESCAPE-XML-TEXT
+             MOVE SPACES TO SEPA-LINE
+             STRING "<RmtInf><Ustrd>" FUNCTION TRIM(WS-XML-ESCAPED)
+                 "</Ustrd></RmtInf>" DELIMITED BY SIZE INTO SEPA-LINE
+             WRITE SEPA-LINE
+
+             MOVE "</CdtTrfTxInf>" TO SEPA-LINE
+             WRITE SEPA-LINE
+           END-IF
+         END-PERFORM.
+
+         MOVE "</PmtInf>" TO SEPA-LINE.
+         WRITE SEPA-LINE.
+         MOVE "</CstmrCdtTrfInitn>" TO SEPA-LINE.
+         WRITE SEPA-LINE.
+         MOVE "</Document>" TO SEPA-LINE.
+         WRITE SEPA-LINE.
+
+         CLOSE SEPA-FILE.
+
+      * PRINTABLE AUDIT-TRAIL LISTING - ONE LINE PER ACTIVE C-SATZ
+      * PLUS THE E-SATZ BATCH TOTALS, WRITTEN RIGHT AFTER THE BATCH
+      * CLOSES SO IT CAN BE PRINTED AND FILED WITH THE SUBMISSION.
+       PRINT-REPORT-LISTING.
+         PERFORM COMPUTE-E-SATZ-TOTALS.
+
+         OPEN OUTPUT REPORT-FILE.
+
+         MOVE SPACES TO REPORT-LINE.
+         STRING "DTAUS BATCH AUDIT TRAIL - REF "
+             SAMMEL-REF-NR IN WS-A-SATZ
+             DELIMITED BY SIZE INTO REPORT-LINE.
+         WRITE REPORT-LINE.
+         MOVE SPACES TO REPORT-LINE.
+         WRITE REPORT-LINE.
+
+         MOVE SPACES TO REPORT-LINE.
+         STRING "AUFTRAGGEBER                BEGUENSTIGTER"
+             "               BETRAG     VERWENDUNGSZWECK"
+             "            TX"
+             DELIMITED BY SIZE INTO REPORT-LINE.
+         WRITE REPORT-LINE.
+
+         PERFORM VARYING WS-C-IDX FROM 1 BY 1
+             UNTIL WS-C-IDX > WS-C-SATZ-COUNT
+           IF TBL-ACTIVE(WS-C-IDX) EQUAL "Y"
+             MOVE TBL-C-SATZ(WS-C-IDX) TO WS-C-SATZ
+             COMPUTE WS-REPORT-BETRAG-EDIT = BETRAG IN WS-C-SATZ / 100
+
+             MOVE SPACES TO REPORT-LINE
+             STRING NAME-AUFTRAGGEBER IN WS-C-SATZ " "
+                 NAME-BEGUENSTIGTER IN WS-C-SATZ " "
+                 WS-REPORT-BETRAG-EDIT " "
+                 VERWENDUNGSZWECK IN WS-C-SATZ " "
+                 TEXTSCHLUESSEL IN WS-C-SATZ
+                 DELIMITED BY SIZE INTO REPORT-LINE
+             WRITE REPORT-LINE
+           END-IF
+         END-PERFORM.
+
+         MOVE SPACES TO REPORT-LINE.
+         WRITE REPORT-LINE.
+         MOVE "BATCH TOTALS (FROM E-SATZ)" TO REPORT-LINE.
+         WRITE REPORT-LINE.
+
+         MOVE SPACES TO REPORT-LINE.
+         STRING "  NUMBER OF C-SAETZE : "
+             ANZAHL-DATENSAETZE IN WS-E-SATZ
+             DELIMITED BY SIZE INTO REPORT-LINE.
+         WRITE REPORT-LINE.
+
+         MOVE SPACES TO REPORT-LINE.
+         STRING "  SUM KONTONUMMERN   : "
+             SUMME-KONTONUMMERN IN WS-E-SATZ
+             DELIMITED BY SIZE INTO REPORT-LINE.
+         WRITE REPORT-LINE.
+
+         MOVE SPACES TO REPORT-LINE.
+         STRING "  SUM BLZ            : "
+             SUMME-BLZ IN WS-E-SATZ
+             DELIMITED BY SIZE INTO REPORT-LINE.
+         WRITE REPORT-LINE.
+
+         MOVE SPACES TO REPORT-LINE.
+         STRING "  SUM BETRAEGE (CT)  : "
+             SUMME-EUR-BETRAEGE IN WS-E-SATZ
+             DELIMITED BY SIZE INTO REPORT-LINE.
+         WRITE REPORT-LINE.
+
+         CLOSE REPORT-FILE.
+
+      * CHECKPOINT/RESTART - SAVE THE A-SATZ AND ALL ACTIVE C-SATZ
+      * ROWS SO A DROPPED SESSION CAN RESUME WITHOUT RE-KEYING.
+       CHECKPOINT-SAVE.
+         OPEN OUTPUT RESTART-FILE.
+         IF WS-RESTART-STATUS NOT EQUAL "00"
+           DISPLAY "WARNING: CHECKPOINT NOT SAVED - RESTART FILE "
+               "OPEN FAILED (STATUS " WS-RESTART-STATUS ")"
+               LINE 24 COL 5
+           GO TO CHECKPOINT-SAVE-EXIT
+         END-IF.
+
+         MOVE "A" TO RESTART-TAG.
+         MOVE SPACES TO RESTART-PAYLOAD.
+         MOVE WS-A-SATZ TO RESTART-PAYLOAD(1:128).
+         MOVE WS-DEBTOR-SEPA-FIELDS TO RESTART-PAYLOAD(129:53).
+         WRITE RESTART-RECORD.
+         IF WS-RESTART-STATUS NOT EQUAL "00"
+           DISPLAY "WARNING: CHECKPOINT WRITE FAILED (STATUS "
+               WS-RESTART-STATUS ") - BATCH MAY NOT BE RECOVERABLE"
+               LINE 24 COL 5
+         END-IF.
+
+         PERFORM VARYING WS-C-IDX FROM 1 BY 1
+             UNTIL WS-C-IDX > WS-C-SATZ-COUNT
+           IF TBL-ACTIVE(WS-C-IDX) EQUAL "Y"
+             MOVE "C" TO RESTART-TAG
+             MOVE SPACES TO RESTART-PAYLOAD
+             MOVE TBL-C-SATZ(WS-C-IDX) TO RESTART-PAYLOAD
+             WRITE RESTART-RECORD
+             IF WS-RESTART-STATUS NOT EQUAL "00"
+               DISPLAY "WARNING: CHECKPOINT WRITE FAILED (STATUS "
+                   WS-RESTART-STATUS ") - BATCH MAY NOT BE RECOVERABLE"
+                   LINE 24 COL 5
+             END-IF
+
+             MOVE "S" TO RESTART-TAG
+             MOVE SPACES TO RESTART-PAYLOAD
+             MOVE TBL-SEPA(WS-C-IDX) TO RESTART-PAYLOAD
+             WRITE RESTART-RECORD
+             IF WS-RESTART-STATUS NOT EQUAL "00"
+               DISPLAY "WARNING: CHECKPOINT WRITE FAILED (STATUS "
+                   WS-RESTART-STATUS ") - BATCH MAY NOT BE RECOVERABLE"
+                   LINE 24 COL 5
+             END-IF
+           END-IF
+         END-PERFORM.
+
+         CLOSE RESTART-FILE.
+
+       CHECKPOINT-SAVE-EXIT.
+         CONTINUE.
+
+       CLEAR-RESTART-FILE.
+         OPEN OUTPUT RESTART-FILE.
+         CLOSE RESTART-FILE.
+
+      * OFFERED ONCE AT PROGRAM START - RELOADS A PRIOR CHECKPOINT IF
+      * ONE EXISTS AND THE OPERATOR WANTS IT BACK.
+       CHECK-FOR-RESTART-FILE.
+         OPEN INPUT RESTART-FILE.
+         IF WS-RESTART-STATUS NOT EQUAL "00"
+           GO TO CHECK-FOR-RESTART-FILE-EXIT
+         END-IF.
+
+         MOVE "NO" TO WS-RESTART-EOF-FLAG.
+         READ RESTART-FILE
+             AT END MOVE "EOF" TO WS-RESTART-EOF-FLAG
+         END-READ.
+         IF WS-RESTART-EOF-FLAG EQUAL "EOF"
+           CLOSE RESTART-FILE
+           GO TO CHECK-FOR-RESTART-FILE-EXIT
+         END-IF.
+
+         DISPLAY RESTART-PROMPT-SCREEN.
+         ACCEPT RESTART-PROMPT-SCREEN.
+
+         IF WS-RESTART-ANSWER EQUAL "Y" OR WS-RESTART-ANSWER EQUAL "y"
+           MOVE RESTART-PAYLOAD(1:128) TO WS-A-SATZ
+           MOVE RESTART-PAYLOAD(129:53) TO WS-DEBTOR-SEPA-FIELDS
+           PERFORM LOAD-RESTART-C-SATZ-ROWS
+         END-IF.
+
+         CLOSE RESTART-FILE.
+
+       CHECK-FOR-RESTART-FILE-EXIT.
+         CONTINUE.
+
+       LOAD-RESTART-C-SATZ-ROWS.
+         MOVE 0 TO WS-C-SATZ-COUNT.
+         MOVE 0 TO WS-C-SATZ-ACTIVE-COUNT.
+         MOVE "NO" TO WS-RESTART-EOF-FLAG.
+         PERFORM UNTIL WS-RESTART-EOF-FLAG EQUAL "EOF"
+           READ RESTART-FILE
+               AT END MOVE "EOF" TO WS-RESTART-EOF-FLAG
+           END-READ
+           IF WS-RESTART-EOF-FLAG NOT EQUAL "EOF"
+             IF RESTART-TAG EQUAL "C"
+               ADD 1 TO WS-C-SATZ-COUNT
+               ADD 1 TO WS-C-SATZ-ACTIVE-COUNT
+               SET WS-C-IDX TO WS-C-SATZ-COUNT
+               MOVE "Y" TO TBL-ACTIVE(WS-C-IDX)
+               MOVE RESTART-PAYLOAD TO TBL-C-SATZ(WS-C-IDX)
+             ELSE
+               IF RESTART-TAG EQUAL "S"
+                 MOVE RESTART-PAYLOAD(1:45) TO TBL-SEPA(WS-C-IDX)
+               END-IF
+             END-IF
+           END-IF
+         END-PERFORM.
 
 
        
\ No newline at end of file
